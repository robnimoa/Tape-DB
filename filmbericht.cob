@@ -0,0 +1,169 @@
+       identification division.
+       program-id. Tape-Film-Bericht.
+       environment division.
+       input-output section.
+       file-control.
+           select film-datei assign to "FILMDB.DAT"
+               organization is indexed
+               access mode is sequential
+               record key is fd-film-name
+               file status is film-datei-status.
+           select sortier-datei assign to "FILMSORT.TMP".
+           select bericht-datei assign to "FILMBERICHT.TXT"
+               organization is line sequential
+               file status is bericht-status.
+       data division.
+       file section.
+       fd  film-datei.
+       01  film-datei-satz.
+               03  fd-film-name         pic x(20).
+               03  fd-film-jahr         pic 9(4).
+               03  fd-film-beschreibung pic x(100).
+               03  fd-film-stempel      pic 9(16).
+       sd  sortier-datei.
+       01  sortier-satz.
+               03  s-jahr               pic 9(4).
+               03  s-name               pic x(20).
+               03  s-beschreibung       pic x(100).
+       fd  bericht-datei.
+       01  bericht-zeile                pic x(132).
+       working-storage section.
+       01  film-datei-status                   pic xx.
+       01  bericht-status                       pic xx.
+       01  sortier-ende                         pic x value "N".
+               88  keine-weiteren-saetze value "J".
+       01  ws-datum                             pic 9(8).
+       01  ws-gesamt-zaehler                    pic 9(5) value zero.
+       01  ws-jahrzehnt-zaehler                 pic 9(5) value zero.
+       01  ws-jahrzehnt                         pic 9(4).
+       01  ws-vorheriges-jahrzehnt              pic 9(4).
+       01  ws-erste-zeile                       pic x value "J".
+       01  ws-zeilen-auf-seite                  pic 9(3) value zero.
+       01  ws-max-zeilen-pro-seite              pic 9(3) value 50.
+       01  ws-seitenzahl                        pic 9(3) value zero.
+       01  ws-seitenzahl-ausgabe                pic zz9.
+       01  ws-jahrzehnt-ausgabe                 pic z999.
+       01  ws-jahrzehnt-zaehler-ausgabe         pic zz9.
+       01  ws-gesamt-zaehler-ausgabe            pic zzz9.
+       procedure division.
+       haupt-programm section.
+        open input film-datei
+        if film-datei-status = "35"
+                display "Keine Filmdatenbank auf Platte gefunden, "
+                        &"kein Bericht erzeugt."
+        else
+                close film-datei
+                open output bericht-datei
+                sort sortier-datei
+                        on descending key s-jahr
+                        on ascending key s-name
+                        input procedure is filme-einlesen
+                        output procedure is bericht-schreiben
+                close bericht-datei
+                display "Bericht erzeugt: FILMBERICHT.TXT"
+        end-if
+        stop run.
+
+       filme-einlesen section.
+        open input film-datei
+        perform until film-datei-status is not equal "00"
+                read film-datei next record
+                        at end move "10" to film-datei-status
+                        not at end
+                                move fd-film-jahr to s-jahr
+                                move fd-film-name to s-name
+                                move fd-film-beschreibung
+                                        to s-beschreibung
+                                release sortier-satz
+                end-read
+        end-perform
+        close film-datei
+        exit.
+
+       bericht-schreiben section.
+        perform seiten-kopf-schreiben
+        perform until keine-weiteren-saetze
+                return sortier-datei
+                        at end set keine-weiteren-saetze to true
+                        not at end
+                                perform sortier-satz-verarbeiten
+                end-return
+        end-perform
+        if ws-gesamt-zaehler > zero
+                perform jahrzehnt-summe-schreiben
+        end-if
+        perform fusszeile-schreiben
+        exit.
+
+       sortier-satz-verarbeiten section.
+        compute ws-jahrzehnt = function integer(s-jahr / 10) * 10
+        if ws-erste-zeile = "N"
+                and ws-jahrzehnt not equal ws-vorheriges-jahrzehnt
+                        perform jahrzehnt-summe-schreiben
+        end-if
+        if ws-zeilen-auf-seite is greater than
+                        or equal to ws-max-zeilen-pro-seite
+                perform seiten-kopf-schreiben
+        end-if
+        move spaces to bericht-zeile
+        string s-name delimited by size
+                " " delimited by size
+                s-jahr delimited by size
+                "  " delimited by size
+                s-beschreibung delimited by size
+                into bericht-zeile
+        write bericht-zeile after advancing 1 line
+        add 1 to ws-zeilen-auf-seite
+        add 1 to ws-gesamt-zaehler
+        add 1 to ws-jahrzehnt-zaehler
+        move ws-jahrzehnt to ws-vorheriges-jahrzehnt
+        move "N" to ws-erste-zeile
+        exit.
+
+       jahrzehnt-summe-schreiben section.
+        move spaces to bericht-zeile
+        move ws-vorheriges-jahrzehnt to ws-jahrzehnt-ausgabe
+        move ws-jahrzehnt-zaehler to ws-jahrzehnt-zaehler-ausgabe
+        string "Zwischensumme " delimited by size
+                ws-jahrzehnt-ausgabe delimited by size
+                "er-Jahre: " delimited by size
+                ws-jahrzehnt-zaehler-ausgabe delimited by size
+                " Titel" delimited by size
+                into bericht-zeile
+        write bericht-zeile after advancing 2 lines
+        add 2 to ws-zeilen-auf-seite
+        move zero to ws-jahrzehnt-zaehler
+        exit.
+
+       seiten-kopf-schreiben section.
+        add 1 to ws-seitenzahl
+        move ws-seitenzahl to ws-seitenzahl-ausgabe
+        move spaces to bericht-zeile
+        if ws-seitenzahl > 1
+                write bericht-zeile after advancing page
+        end-if
+        string "Filmkatalog - sortiert nach Erscheinungsjahr "
+                &"(absteigend)" delimited by size
+                into bericht-zeile
+        write bericht-zeile after advancing 1 line
+        move spaces to bericht-zeile
+        string "Seite: " delimited by size
+                ws-seitenzahl-ausgabe delimited by size
+                into bericht-zeile
+        write bericht-zeile after advancing 1 line
+        move spaces to bericht-zeile
+        string "Filmname" delimited by size
+                "            Jahr  Beschreibung" delimited by size
+                into bericht-zeile
+        write bericht-zeile after advancing 2 lines
+        move zero to ws-zeilen-auf-seite
+        exit.
+
+       fusszeile-schreiben section.
+        move spaces to bericht-zeile
+        move ws-gesamt-zaehler to ws-gesamt-zaehler-ausgabe
+        string "Gesamtzahl Filme: " delimited by size
+                ws-gesamt-zaehler-ausgabe delimited by size
+                into bericht-zeile
+        write bericht-zeile after advancing 2 lines
+        exit.
