@@ -0,0 +1,74 @@
+       identification division.
+       program-id. Tape-Film-Export.
+       environment division.
+       input-output section.
+       file-control.
+           select film-datei assign to "FILMDB.DAT"
+               organization is indexed
+               access mode is sequential
+               record key is fd-film-name
+               file status is film-datei-status.
+           select export-datei assign to "FILMEXPORT.CSV"
+               organization is line sequential
+               file status is export-status.
+       data division.
+       file section.
+       fd  film-datei.
+       01  film-datei-satz.
+               03  fd-film-name         pic x(20).
+               03  fd-film-jahr         pic 9(4).
+               03  fd-film-beschreibung pic x(100).
+               03  fd-film-stempel      pic 9(16).
+       fd  export-datei.
+       01  export-zeile                        pic x(200).
+       working-storage section.
+       01  film-datei-status                   pic xx.
+       01  export-status                       pic xx.
+       01  ws-name-getrimmt                    pic x(20).
+       01  ws-beschreibung-getrimmt            pic x(100).
+       01  ws-zaehler                          pic 9(5) value zero.
+       01  ws-zaehler-ausgabe                  pic zzz9.
+       procedure division.
+       haupt-programm section.
+        open input film-datei
+        if film-datei-status = "35"
+                display "Keine Filmdatenbank auf Platte gefunden, "
+                        &"kein Export erzeugt."
+        else
+                open output export-datei
+                move spaces to export-zeile
+                string "FILM-NAME;FILM-JAHR;FILM-BESCHREIBUNG"
+                        delimited by size
+                        into export-zeile
+                write export-zeile
+                perform until film-datei-status is not equal "00"
+                        read film-datei next record
+                                at end move "10" to film-datei-status
+                                not at end
+                                        perform export-zeile-schreiben
+                        end-read
+                end-perform
+                close film-datei
+                close export-datei
+                move ws-zaehler to ws-zaehler-ausgabe
+                display "Export erzeugt: FILMEXPORT.CSV ("
+                        ws-zaehler-ausgabe " Datensaetze)."
+        end-if
+        stop run.
+
+       export-zeile-schreiben section.
+        move function trim(fd-film-name) to ws-name-getrimmt
+        move function trim(fd-film-beschreibung)
+                to ws-beschreibung-getrimmt
+        inspect ws-name-getrimmt replacing all ";" by ","
+        inspect ws-beschreibung-getrimmt replacing all ";" by ","
+        move spaces to export-zeile
+        string ws-name-getrimmt delimited by size
+                ";" delimited by size
+                fd-film-jahr delimited by size
+                ";" delimited by size
+                ws-beschreibung-getrimmt delimited by size
+                into export-zeile
+        write export-zeile
+        add 1 to ws-zaehler
+        exit.
