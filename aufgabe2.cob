@@ -1,22 +1,125 @@
        identification division.
        program-id. Tape-Film-DB.
+       environment division.
+       input-output section.
+       file-control.
+           select film-datei assign to "FILMDB.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is fd-film-name
+               file status is film-datei-status.
+           select audit-datei assign to audit-dateiname
+               organization is line sequential
+               file status is audit-datei-status.
+           select ckp-datei assign to ckp-dateiname
+               organization is line sequential
+               file status is ckp-datei-status.
+           select besetzung-datei assign to "BESETZUNG.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is bs-schluessel
+               file status is besetzung-datei-status.
        data division.
+       file section.
+       fd  film-datei.
+       01  film-datei-satz.
+               03  fd-film-name         pic x(20).
+               03  fd-film-jahr         pic 9(4).
+               03  fd-film-beschreibung pic x(100).
+               03  fd-film-stempel      pic 9(16).
+       fd  audit-datei.
+       01  audit-satz                          pic x(280).
+       fd  ckp-datei.
+       01  ckp-satz                            pic 9(5).
+       fd  besetzung-datei.
+       01  besetzung-satz.
+               03  bs-schluessel.
+                       05  bs-film-name        pic x(20).
+                       05  bs-darsteller-name  pic x(30).
+               03  bs-genre                    pic x(20).
        working-storage section.
-       01  anzahl                               pic 9999. 
-       01  ix                                   pic 9999.
-       01  sucher                               pic 9999.
+       01  besetzung-datei-status               pic xx.
+       01  ws-pruef-filmname                    pic x(20).
+       01  ws-pruef-darsteller                  pic x(30).
+       01  ws-pruef-genre                       pic x(20).
+       01  ws-suche-darsteller                  pic x(30).
+       01  ws-treffer-zaehler                   pic 9999 value zero.
+       01  ws-suche-modus                       pic x.
+       01  ws-suche-name-eingabe                pic x(20).
+       01  ws-suche-name-getrimmt               pic x(20).
+       01  ws-suche-name-laenge                 pic 9(4).
+       01  ws-such-treffer                      pic 9999.
+       01  ws-such-jahr-von                     pic 9(4).
+       01  ws-such-jahr-bis                     pic 9(4).
+       01  ws-such-jahr-tausch                  pic 9(4).
+       01  ws-stempel-neu.
+               03  ws-stempel-datum             pic 9(8).
+               03  ws-stempel-zeit              pic 9(8).
+       01  ws-stempel-neu-num redefines ws-stempel-neu
+                                                 pic 9(16).
+       01  ws-sperr-konflikt                    pic x.
+                       88  sperr-konflikt value "J".
+       01  ws-ist-neuer-eintrag                 pic x.
+                       88  ist-neuer-eintrag value "J".
+       01  ws-nr-reserviert                     pic x.
+                       88  nr-reserviert value "J".
+       01  ws-alter-filmname                    pic x(20).
+       01  ckp-datei-status                     pic xx.
+       01  ws-ckp-start                         pic 9(5).
+       01  film-datei-status                   pic xx.
+       01  anzahl                               pic 9(5).
+       01  anzahl-max                           pic 9(5) value 99999.
+       01  ix                                   pic 9(5).
+       01  sucher                               pic 9(5).
        01  film-db.
-               03  film-tabelle occurs 37 times.
+               03  film-tabelle occurs 1 to 99999 times
+                               depending on anzahl.
                        05  film-name            pic x(20).
                        05  film-jahr            pic 9(4).
                        05  film-beschreibung    pic x(100).
+                       05  film-stempel         pic 9(16).
        01  eingabe-zeichen                      pic x.
                        88  eingabe-menu-beenden value "9".
        01  pruefer-beschreibung                 pic x(100).
        01  pruefer-name                         pic x(20).
-       01  zaehler                              pic 9.
+       01  ws-naechste-nr                       pic 9(5).
+       01  bediener-id                          pic x(10) value spaces.
+       01  audit-datei-status                   pic xx.
+       01  audit-dateiname                      pic x(30).
+       01  ckp-dateiname                        pic x(30).
+       01  ws-audit-datum                       pic 9(8).
+       01  ws-audit-zeit                        pic 9(8).
+       01  audit-aktion                         pic x(12).
+       01  audit-name                           pic x(20).
+       01  audit-vor-jahr                       pic 9(4).
+       01  audit-vor-beschreibung               pic x(100).
+       01  audit-nach-jahr                      pic 9(4).
+       01  audit-nach-beschreibung              pic x(100).
+       01  ws-jahr-eingabe                      pic x(4).
+       01  ws-jahr-wert redefines ws-jahr-eingabe
+                                                 pic 9(4).
+       01  ws-jahr-min                          pic 9(4) value 1900.
+       01  ws-jahr-max                          pic 9(4) value 2099.
+       01  ws-jahr-ok                           pic x.
+                       88  jahr-ok value "J".
+       01  ws-name-ok                           pic x.
+                       88  name-ok value "J".
        procedure division.
        beginn section.
+        if bediener-id = spaces
+                display "Bitte Bedienerkennung eingeben (max. 10 "
+                        &"Zeichen)."
+                accept bediener-id
+                accept ws-audit-datum from date yyyymmdd
+                string "AUDIT-" delimited by size
+                        ws-audit-datum delimited by size
+                        ".LOG" delimited by size
+                        into audit-dateiname
+                string "FILMANLAGE-" delimited by size
+                        function trim(bediener-id) delimited by size
+                        ".CKP" delimited by size
+                        into ckp-dateiname
+        end-if
         perform anzahl-ermitteln
         display "Willkommen in der Filmdatenbank".
         perform until eingabe-menu-beenden
@@ -29,12 +132,14 @@
         display "Hauptmenue"
         display "Was wollen Sie machen?"
         display "1) Alle "anzahl" Filme anzeigen."
-        display "2) Alle "anzahl" Filme neu anlegen. Duplikate"
-                &" erlaubt."
-        display "3) Filme einzeln anlegen. Duplikate nicht erlaubt."
+        display "2) Alle "anzahl" Filme neu anlegen."
+        display "3) Filme einzeln anlegen."
         display "4) Löschen eines Filmes."
         display "5) Sortieren nach Erscheinungsjahr. (absteigend)"
         display "6) Sortieren nach Namen. (absteigend)"
+        display "7) Besetzung/Genre zu einem Film erfassen."
+        display "8) Filme eines Schauspielers suchen."
+        display "0) Filme suchen (Name/Jahresbereich)."
         display "9) Das Programm beenden."
         move zero to eingabe-zeichen.
         accept eingabe-zeichen.
@@ -48,6 +153,9 @@
                 when "4" perform film-loeschen
                 when "5" perform film-sortieren-jahr
                 when "6" perform film-sortieren-name
+                when "7" perform besetzung-erfassen
+                when "8" perform schauspieler-suchen
+                when "0" perform film-suchen
                 when "9" set eingabe-menu-beenden to true
                 when other perform falsche-eingabe
         end-evaluate
@@ -63,73 +171,408 @@
         exit.
        
        film-anlegen section.
-        perform varying ix from 1 by 1 until ix > anzahl
-                display "Geben Sie den Namen ein (max. 20 Zeichen)"
-                display "Filmnummer: "ix
-                accept film-name(ix)
-        end-perform.
-
-        perform varying ix from 1 by 1 until ix > anzahl
-                display "Geben Sie das Jahr ein im Format JJJJ ein."
-                display "Filmnummer: "ix
-                accept film-jahr(ix)
-        end-perform.
-
-        perform varying ix from 1 by 1 until ix > anzahl
-                display "Geben Sie eine Beschreibung ein(max. 100 Zeich"
-                &"en)"
-                display "Filmnummer: "ix
-                accept film-beschreibung(ix)
+        perform checkpoint-laden
+        perform varying ix from ws-ckp-start by 1 until ix > anzahl
+                move "N" to ws-ist-neuer-eintrag
+                move film-name(ix) to ws-alter-filmname
+                move film-name(ix)         to audit-name
+                move film-jahr(ix)         to audit-vor-jahr
+                move film-beschreibung(ix) to audit-vor-beschreibung
+                perform film-satz-laden-mit-sperre
+                if sperr-konflikt
+                        display "Film Nr. " ix " wurde nicht "
+                                &"gespeichert, bitte diese Nummer "
+                                &"erneut bearbeiten."
+                else
+                        display "Filmnummer: "ix
+                        perform film-name-eingeben
+                        move pruefer-name to film-name(ix)
+                        perform film-jahr-eingeben
+                        move ws-jahr-wert to film-jahr(ix)
+                        display "Geben Sie eine Beschreibung ein(max. "
+                                &"100 Zeichen)"
+                        display "Filmnummer: "ix
+                        accept film-beschreibung(ix)
+                        perform film-satz-persistieren
+                        if sperr-konflikt
+                                display "Film Nr. " ix " konnte "
+                                        &"nicht gespeichert werden."
+                        else
+                                move film-name(ix) to audit-name
+                                move film-jahr(ix) to audit-nach-jahr
+                                move film-beschreibung(ix)
+                                        to audit-nach-beschreibung
+                                if ist-neuer-eintrag
+                                        move "ANLAGE" to audit-aktion
+                                else
+                                        move "AENDERUNG"
+                                                to audit-aktion
+                                end-if
+                                perform audit-schreiben
+                                perform checkpoint-schreiben
+                        end-if
+                end-if
         end-perform.
+        perform checkpoint-loeschen
         exit.
                         
        film-einzeln-anlegen section.
         move zero to ix
         display "Welchen Film möchten Sie ändern? Nr. eingeben."
+        display "(Nr. " anzahl " + 1 legt einen neuen Film an.)"
         accept ix
-        if ix > anzahl
-                display "Maximal erlaubt sind: " anzahl
-                perform beginn               
+        if ix < 1
+                display "Ungueltige Filmnummer: " ix
+                perform beginn
         else
-                display "Geben Sie den Filmnamen ein."
-                display "Filmnummer:" ix
-                move spaces to pruefer-name
-                accept pruefer-name
-                move zero to sucher
-                perform varying sucher from 1 by 1 until sucher > anzahl
-                        inspect film-name(sucher) tallying zaehler 
-                        for all pruefer-name
-                end-perform
-                if zaehler is not zero
-                        perform film-vorhanden
+        if ix > anzahl-max
+                display "Maximal erlaubt sind: " anzahl-max
+                perform beginn
+        else
+        if ix > anzahl + 1
+                compute ws-naechste-nr = anzahl + 1
+                display "Neue Filme werden fortlaufend angelegt, "
+                        &"naechste freie Nr.: " ws-naechste-nr
+                perform beginn
+        else
+                if ix > anzahl
+                        move "J" to ws-ist-neuer-eintrag
+                        move "J" to ws-nr-reserviert
+                        move ix to anzahl
                 else
-                        perform film-nicht-vorhanden
+                        move "N" to ws-nr-reserviert
+                        if film-name(ix) = spaces
+                                move "J" to ws-ist-neuer-eintrag
+                        else
+                                move "N" to ws-ist-neuer-eintrag
+                        end-if
                 end-if
+                display "Filmnummer:" ix
+                perform film-name-eingeben
+                perform film-nicht-vorhanden
         exit.
 
        film-nicht-vorhanden section.
-        move pruefer-name to film-name(ix)
-        display "Geben Sie das Erscheiungsjahr ein. JJJJ"
-        accept film-jahr(ix)
-        display "Geben Sie eine Filmbeschreibung ein."
-        accept film-beschreibung(ix)
-        exit.
-
-       film-vorhanden section.
-        display "Film ist bereits in der Datenbank"
-        perform beginn
+        move "N" to ws-sperr-konflikt
+        move film-name(ix) to ws-alter-filmname
+        move film-name(ix)         to audit-name
+        move film-jahr(ix)         to audit-vor-jahr
+        move film-beschreibung(ix) to audit-vor-beschreibung
+        if not ist-neuer-eintrag
+                perform film-satz-laden-mit-sperre
+        end-if
+        if sperr-konflikt
+                display "Aenderung abgebrochen, bitte erneut "
+                        &"versuchen."
+        else
+                move pruefer-name to film-name(ix)
+                perform film-jahr-eingeben
+                move ws-jahr-wert to film-jahr(ix)
+                display "Geben Sie eine Filmbeschreibung ein."
+                accept film-beschreibung(ix)
+                perform film-satz-persistieren
+                if sperr-konflikt
+                        display "Speichern fehlgeschlagen, bitte "
+                                &"erneut versuchen."
+                        if nr-reserviert
+                                subtract 1 from anzahl
+                        end-if
+                else
+                        move film-name(ix)         to audit-name
+                        move film-jahr(ix)         to audit-nach-jahr
+                        move film-beschreibung(ix)
+                                to audit-nach-beschreibung
+                        if ist-neuer-eintrag
+                                move "ANLAGE" to audit-aktion
+                        else
+                                move "AENDERUNG" to audit-aktion
+                        end-if
+                        perform audit-schreiben
+                end-if
+        end-if
         exit.
 
        film-loeschen section.
         display "Welchen Film möchten Sie löschen?"
         move zero to ix
         accept ix
-        move space to film-name(ix)
-        move zero to film-jahr(ix)
-        move space to film-beschreibung(ix)
-        display "Filmnr.: "ix " ist gelöscht."
+        if ix < 1 or ix > anzahl
+                display "Ungueltige Filmnummer: " ix
+        else
+                perform film-satz-laden-mit-sperre
+                if sperr-konflikt
+                        display "Loeschung abgebrochen, bitte "
+                                &"erneut versuchen."
+                else
+                        move film-name(ix)         to audit-name
+                        move film-jahr(ix)         to audit-vor-jahr
+                        move film-beschreibung(ix)
+                                to audit-vor-beschreibung
+                        delete film-datei
+                                invalid key
+                                        display "Loeschen auf "
+                                                &"Platte "
+                                                &"fehlgeschlagen."
+                        end-delete
+                        close film-datei
+                        move space to film-name(ix)
+                        move zero to film-jahr(ix)
+                        move space to film-beschreibung(ix)
+                        move zero to film-stempel(ix)
+                        move zero to audit-nach-jahr
+                        move spaces to audit-nach-beschreibung
+                        move "LOESCHUNG" to audit-aktion
+                        perform audit-schreiben
+                        display "Filmnr.: "ix " ist gelöscht."
+                end-if
+        end-if
         exit.
             
+       film-name-eingeben section.
+        move "N" to ws-name-ok
+        perform until name-ok
+                move spaces to pruefer-name
+                display "Geben Sie den Filmnamen ein (max. 20 Zeichen)."
+                accept pruefer-name
+                if pruefer-name = spaces
+                        display "Der Filmname darf nicht leer sein."
+                else
+                        move "J" to ws-name-ok
+                        perform varying sucher from 1 by 1
+                                        until sucher > anzahl
+                                if sucher not equal ix
+                                        and film-name(sucher)
+                                                = pruefer-name
+                                        move "N" to ws-name-ok
+                                end-if
+                        end-perform
+                        if not name-ok
+                                display "Dieser Filmname existiert "
+                                        &"bereits, bitte anderen Namen "
+                                        &"eingeben."
+                        end-if
+                end-if
+        end-perform
+        exit.
+
+       film-jahr-eingeben section.
+        move "N" to ws-jahr-ok
+        perform until jahr-ok
+                move spaces to ws-jahr-eingabe
+                display "Geben Sie das Erscheinungsjahr ein (JJJJ, "
+                        &"1900-2099)."
+                accept ws-jahr-eingabe
+                if ws-jahr-eingabe is not numeric
+                        display "Ungueltige Eingabe, bitte eine "
+                                &"vierstellige Jahreszahl eingeben."
+                else
+                        if ws-jahr-wert < ws-jahr-min
+                                        or ws-jahr-wert > ws-jahr-max
+                                display "Das Jahr muss zwischen "
+                                        ws-jahr-min " und " ws-jahr-max
+                                        " liegen."
+                        else
+                                move "J" to ws-jahr-ok
+                        end-if
+                end-if
+        end-perform
+        exit.
+
+       besetzung-erfassen section.
+        move "N" to ws-name-ok
+        perform until name-ok
+                move spaces to ws-pruef-filmname
+                display "Fuer welchen Film soll Besetzung/Genre "
+                        &"erfasst werden? (Filmname)"
+                accept ws-pruef-filmname
+                move zero to ws-treffer-zaehler
+                perform varying sucher from 1 by 1
+                                until sucher > anzahl
+                        if film-name(sucher) = ws-pruef-filmname
+                                move 1 to ws-treffer-zaehler
+                        end-if
+                end-perform
+                if ws-treffer-zaehler = zero
+                        display "Diesen Film gibt es nicht im "
+                                &"Katalog."
+                else
+                        move "J" to ws-name-ok
+                end-if
+        end-perform
+        move ws-pruef-filmname to bs-film-name
+        perform genre-fuer-film-ermitteln
+        if ws-treffer-zaehler > zero
+                display "Genre fuer diesen Film bereits erfasst: "
+                        ws-pruef-genre
+        else
+                display "Genre (max. 20 Zeichen)."
+                move spaces to ws-pruef-genre
+                accept ws-pruef-genre
+        end-if
+        move spaces to ws-pruef-darsteller
+        perform until ws-pruef-darsteller not equal spaces
+                display "Name des Schauspielers/der Schauspielerin "
+                        &"(max. 30 Zeichen)."
+                accept ws-pruef-darsteller
+                if ws-pruef-darsteller = spaces
+                        display "Der Name darf nicht leer sein."
+                end-if
+        end-perform
+        move ws-pruef-darsteller to bs-darsteller-name
+        move ws-pruef-genre to bs-genre
+        open i-o besetzung-datei
+        if besetzung-datei-status = "35"
+                close besetzung-datei
+                open output besetzung-datei
+        end-if
+        write besetzung-satz
+                invalid key
+                        display "Dieser Schauspieler ist fuer "
+                                &"diesen Film bereits erfasst."
+        end-write
+        close besetzung-datei
+        exit.
+
+       genre-fuer-film-ermitteln section.
+        move zero to ws-treffer-zaehler
+        move spaces to ws-pruef-genre
+        open input besetzung-datei
+        if besetzung-datei-status = "35"
+                close besetzung-datei
+        else
+                move spaces to bs-darsteller-name
+                start besetzung-datei key is not less than
+                        bs-schluessel
+                        invalid key move "10" to besetzung-datei-status
+                end-start
+                if besetzung-datei-status = "00"
+                        read besetzung-datei next record
+                                at end continue
+                                not at end
+                                        if bs-film-name
+                                                = ws-pruef-filmname
+                                                move bs-genre
+                                                to ws-pruef-genre
+                                                move 1
+                                                to ws-treffer-zaehler
+                                        end-if
+                        end-read
+                end-if
+                close besetzung-datei
+        end-if
+        exit.
+
+       schauspieler-suchen section.
+        move spaces to ws-suche-darsteller
+        display "Name des gesuchten Schauspielers/der gesuchten "
+                &"Schauspielerin."
+        accept ws-suche-darsteller
+        move zero to ws-treffer-zaehler
+        open input besetzung-datei
+        if besetzung-datei-status = "35"
+                display "Es sind noch keine Besetzungsdaten erfasst."
+        else
+                move low-values to bs-schluessel
+                start besetzung-datei key is not less than
+                        bs-schluessel
+                        invalid key move "10" to besetzung-datei-status
+                end-start
+                perform until besetzung-datei-status
+                                is not equal "00"
+                        read besetzung-datei next record
+                                at end move "10"
+                                        to besetzung-datei-status
+                                not at end
+                                perform pruefen-und-anzeigen-treffer
+                        end-read
+                end-perform
+                close besetzung-datei
+                if ws-treffer-zaehler = zero
+                        display "Keine Filme fuer diesen "
+                                &"Schauspieler gefunden."
+                end-if
+        end-if
+        exit.
+
+       pruefen-und-anzeigen-treffer section.
+        if bs-darsteller-name = ws-suche-darsteller
+                display bs-film-name " (" bs-genre ")"
+                add 1 to ws-treffer-zaehler
+        end-if
+        exit.
+
+       film-suchen section.
+        move space to ws-suche-modus
+        display "Suche nach (N)amen oder nach (J)ahresbereich?"
+        accept ws-suche-modus
+        evaluate ws-suche-modus
+                when "N" perform film-suchen-name
+                when "n" perform film-suchen-name
+                when "J" perform film-suchen-jahr
+                when "j" perform film-suchen-jahr
+                when other perform falsche-eingabe
+        end-evaluate
+        exit.
+
+       film-suchen-name section.
+        move spaces to ws-suche-name-eingabe
+        display "Teil des gesuchten Filmnamens eingeben."
+        accept ws-suche-name-eingabe
+        move function trim(ws-suche-name-eingabe)
+                to ws-suche-name-getrimmt
+        move function length(function trim(ws-suche-name-eingabe))
+                to ws-suche-name-laenge
+        move zero to ws-treffer-zaehler
+        if ws-suche-name-laenge = zero
+                display "Bitte einen Suchbegriff eingeben."
+        else
+                perform varying ix from 1 by 1 until ix > anzahl
+                        move zero to ws-such-treffer
+                        inspect film-name(ix) tallying ws-such-treffer
+                                for all ws-suche-name-getrimmt
+                                        (1:ws-suche-name-laenge)
+                        if ws-such-treffer > zero
+                                display film-name(ix) " ("
+                                        film-jahr(ix) ") "
+                                        film-beschreibung(ix)
+                                add 1 to ws-treffer-zaehler
+                        end-if
+                end-perform
+                if ws-treffer-zaehler = zero
+                        display "Keine Filme mit diesem Namen "
+                                &"gefunden."
+                end-if
+        end-if
+        exit.
+
+       film-suchen-jahr section.
+        display "Von welchem Jahr?"
+        perform film-jahr-eingeben
+        move ws-jahr-wert to ws-such-jahr-von
+        display "Bis welchem Jahr?"
+        perform film-jahr-eingeben
+        move ws-jahr-wert to ws-such-jahr-bis
+        if ws-such-jahr-von > ws-such-jahr-bis
+                move ws-such-jahr-von to ws-such-jahr-tausch
+                move ws-such-jahr-bis to ws-such-jahr-von
+                move ws-such-jahr-tausch to ws-such-jahr-bis
+        end-if
+        move zero to ws-treffer-zaehler
+        perform varying ix from 1 by 1 until ix > anzahl
+                if film-jahr(ix) not less than ws-such-jahr-von
+                        and film-jahr(ix) not greater
+                                than ws-such-jahr-bis
+                        display film-name(ix) " (" film-jahr(ix) ") "
+                                film-beschreibung(ix)
+                        add 1 to ws-treffer-zaehler
+                end-if
+        end-perform
+        if ws-treffer-zaehler = zero
+                display "Keine Filme in diesem Jahresbereich "
+                        &"gefunden."
+        end-if
+        exit.
+
        film-sortieren-jahr section.
         sort film-tabelle
         on descending key film-jahr
@@ -141,13 +584,187 @@
         exit.
 
        anzahl-ermitteln section.
-           move zeros to anzahl
-           perform inspect film-db tallying anzahl
-                for all zeroes
-           end-perform
-           divide anzahl by 4 giving anzahl 
-           exit.
-           
+        move zeros to anzahl
+        open input film-datei
+        if film-datei-status = "35"
+                display "Keine Filmdatenbank auf Platte gefunden, "
+                        &"lege eine neue an."
+        else
+                move low-values to fd-film-name
+                start film-datei key is not less than fd-film-name
+                        invalid key move "10" to film-datei-status
+                end-start
+                perform until film-datei-status is not equal "00"
+                                or anzahl not less than anzahl-max
+                        read film-datei next record
+                                at end move "10" to film-datei-status
+                                not at end
+                                        add 1 to anzahl
+                                        move film-datei-satz
+                                                to film-tabelle(anzahl)
+                        end-read
+                end-perform
+                close film-datei
+        end-if
+        exit.
+
+       film-satz-laden-mit-sperre section.
+        move "N" to ws-sperr-konflikt
+        open i-o film-datei
+        if film-datei-status = "35"
+                move "J" to ws-sperr-konflikt
+                display "Filmdatenbank nicht gefunden."
+        else
+                move film-name(ix) to fd-film-name
+                read film-datei with lock
+                        invalid key
+                                move "J" to ws-sperr-konflikt
+                                display "Dieser Datensatz wurde "
+                                        &"inzwischen von einer "
+                                        &"anderen Sitzung geloescht."
+                end-read
+                if sperr-konflikt
+                        close film-datei
+                else
+                        if fd-film-stempel not equal film-stempel(ix)
+                                move "J" to ws-sperr-konflikt
+                                display "Dieser Datensatz wurde "
+                                        &"inzwischen von einer "
+                                        &"anderen Sitzung geaendert. "
+                                        &"Bitte Daten neu laden."
+                                move fd-film-name
+                                        to film-name(ix)
+                                move fd-film-jahr
+                                        to film-jahr(ix)
+                                move fd-film-beschreibung
+                                        to film-beschreibung(ix)
+                                move fd-film-stempel
+                                        to film-stempel(ix)
+                                unlock film-datei
+                                close film-datei
+                        end-if
+                end-if
+        end-if
+        exit.
+
+       film-stempel-berechnen section.
+        accept ws-stempel-datum from date yyyymmdd
+        accept ws-stempel-zeit from time
+        exit.
+
+       film-satz-persistieren section.
+        perform film-stempel-berechnen
+        move ws-stempel-neu-num to film-stempel(ix)
+        move film-jahr(ix)         to fd-film-jahr
+        move film-beschreibung(ix) to fd-film-beschreibung
+        move film-stempel(ix)      to fd-film-stempel
+        if ist-neuer-eintrag
+                move film-name(ix) to fd-film-name
+                open i-o film-datei
+                if film-datei-status = "35"
+                        close film-datei
+                        open output film-datei
+                end-if
+                write film-datei-satz
+                        invalid key
+                                move "J" to ws-sperr-konflikt
+                                display "Dieser Filmname wurde "
+                                        &"inzwischen von einer "
+                                        &"anderen Sitzung angelegt."
+                end-write
+                close film-datei
+        else
+                if film-name(ix) = ws-alter-filmname
+                        move film-name(ix) to fd-film-name
+                        rewrite film-datei-satz
+                        unlock film-datei
+                        close film-datei
+                else
+                        move ws-alter-filmname to fd-film-name
+                        delete film-datei
+                                invalid key
+                                        move "J" to ws-sperr-konflikt
+                                        display "Der alte Filmname "
+                                                &"konnte nicht "
+                                                &"geloescht werden."
+                        end-delete
+                        if not sperr-konflikt
+                                move film-name(ix) to fd-film-name
+                                write film-datei-satz
+                                    invalid key
+                                        move "J" to ws-sperr-konflikt
+                                        display "Der neue Filmname "
+                                                &"ist bereits "
+                                                &"vergeben."
+                                end-write
+                        end-if
+                        close film-datei
+                end-if
+        end-if
+        exit.
+
+       checkpoint-laden section.
+        move 1 to ws-ckp-start
+        open input ckp-datei
+        if ckp-datei-status = "00"
+                read ckp-datei
+                        not at end
+                                if ckp-satz > 0
+                                        and ckp-satz not greater
+                                                than anzahl
+                                        compute ws-ckp-start
+                                                = ckp-satz + 1
+                                        display "Unterbrochener "
+                                                &"Lauf gefunden, "
+                                                &"Fortsetzung ab "
+                                                &"Filmnummer: "
+                                                ws-ckp-start
+                                end-if
+                end-read
+                close ckp-datei
+        end-if
+        exit.
+
+       checkpoint-schreiben section.
+        open output ckp-datei
+        move ix to ckp-satz
+        write ckp-satz
+        close ckp-datei
+        exit.
+
+       checkpoint-loeschen section.
+        open output ckp-datei
+        move zero to ckp-satz
+        write ckp-satz
+        close ckp-datei
+        exit.
+
+       audit-schreiben section.
+        accept ws-audit-datum from date yyyymmdd
+        accept ws-audit-zeit from time
+        inspect audit-name replacing all ";" by ","
+        inspect audit-vor-beschreibung replacing all ";" by ","
+        inspect audit-nach-beschreibung replacing all ";" by ","
+        move spaces to audit-satz
+        string ws-audit-datum      delimited by size ";"
+                ws-audit-zeit       delimited by size ";"
+                bediener-id         delimited by size ";"
+                audit-aktion        delimited by size ";"
+                audit-name          delimited by size ";"
+                audit-vor-jahr      delimited by size ";"
+                audit-vor-beschreibung delimited by size ";"
+                audit-nach-jahr     delimited by size ";"
+                audit-nach-beschreibung delimited by size
+                into audit-satz
+        end-string
+        open extend audit-datei
+        if audit-datei-status = "35"
+                open output audit-datei
+        end-if
+        write audit-satz
+        close audit-datei
+        exit.
+
        falsche-eingabe section.
         display "Keine gültige Menüauswahl."
         exit.
